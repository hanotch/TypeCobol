@@ -0,0 +1,290 @@
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    FAPHIST.
+000050 AUTHOR.        J D HARTLEY.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-09 JDH   ORIGINAL PROGRAM.  RUNS AFTER FILECONTROL HAS
+000140*                   FINISHED WITH FAPPEL FOR THE DAY.  CARRIES
+000150*                   FORWARD EVERY FAPPEL-HIST RECORD THAT IS STILL
+000160*                   INSIDE THE RETENTION WINDOW, THEN APPENDS
+000170*                   TODAY'S FAPPEL RECORDS TO THE CARRIED-FORWARD
+000180*                   HISTORY.  A LATER JCL STEP PROMOTES THE NEW
+000190*                   GENERATION IN PLACE OF THE OLD ONE.
+000195*  2026-08-10 JDH   TODAY'S FAPPEL RECORDS ARE NOW CLASSIFIED
+000196*                   WITH THE SAME MYDATAB RULES FILECONTROL USES
+000197*                   BEFORE BEING ARCHIVED, SO THE HISTORY CARRIES
+000198*                   THE RESOLVED STATUS INSTEAD OF THE RAW BYTE.
+000199*  2026-08-11 JDH   OLD-HIST-RECORD NOW COMES FROM COPY CAPPLHST
+000201*                   REPLACING INSTEAD OF A HAND-KEPT DUPLICATE OF
+000202*                   THE SAME FIELD LIST, SO IT CANNOT DRIFT OUT OF
+000203*                   STEP IF CAPPLHST EVER CHANGES.  ONLY THE
+000205*                   01-LEVEL IS RENAMED; THE HIST-* FIELDS IT
+000206*                   SHARES WITH FIC-APPEL-HIST ARE QUALIFIED
+000207*                   (OF OLD-HIST-RECORD / OF FIC-APPEL-HIST)
+000208*                   WHERE BOTH ARE IN SCOPE.
+000204*================================================================
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  FAPPEL          ASSIGN TO UT-S-FAPPEL
+000280             FILE STATUS IS WS-FAPPEL-STATUS.
+000290
+000300     SELECT  OLD-FAPPEL-HIST ASSIGN TO UT-S-FAPPLHST
+000310             FILE STATUS IS WS-OLDHIST-STATUS.
+000320
+000330     SELECT  NEW-FAPPEL-HIST ASSIGN TO UT-S-FAPPLHS2
+000340             FILE STATUS IS WS-NEWHIST-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  FAPPEL
+000390     BLOCK 0 RECORDS
+000400     LABEL RECORD STANDARD
+000410     RECORDING MODE F.
+000420     COPY CAPPEL.
+000430
+000440 FD  OLD-FAPPEL-HIST
+000450     BLOCK 0 RECORDS
+000460     LABEL RECORD STANDARD
+000470     RECORDING MODE F.
+000480     COPY CAPPLHST
+000481         REPLACING ==FIC-APPEL-HIST== BY ==OLD-HIST-RECORD==.
+000550
+000560 FD  NEW-FAPPEL-HIST
+000570     BLOCK 0 RECORDS
+000580     LABEL RECORD STANDARD
+000590     RECORDING MODE F.
+000600     COPY CAPPLHST.
+000610
+000620 WORKING-STORAGE SECTION.
+000630*----------------------------------------------------------------
+000640*    FILE STATUS AND END-OF-FILE SWITCHES
+000650*----------------------------------------------------------------
+000660 01  WS-FAPPEL-STATUS          PIC X(02).
+000670     88  WS-FAPPEL-OK                    VALUE '00'.
+000680
+000690 01  WS-OLDHIST-STATUS         PIC X(02).
+000700     88  WS-OLDHIST-OK                   VALUE '00'.
+000710     88  WS-OLDHIST-NOTFOUND             VALUE '35'.
+000720
+000730 01  WS-NEWHIST-STATUS         PIC X(02).
+000740     88  WS-NEWHIST-OK                   VALUE '00'.
+000750
+000760 01  WS-FAPPEL-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000770     88  WS-FAPPEL-EOF                  VALUE 'Y'.
+000780 01  WS-OLDHIST-EOF-SWITCH     PIC X(01) VALUE 'N'.
+000790     88  WS-OLDHIST-EOF                 VALUE 'Y'.
+000800
+000810*----------------------------------------------------------------
+000820*    RETENTION WORK FIELDS
+000830*----------------------------------------------------------------
+000840 01  WS-RETENTION-DAYS         PIC 9(05) VALUE 00365.
+000850 01  WS-CURRENT-DATE           PIC 9(08).
+000860 01  WS-CUTOFF-DATE            PIC 9(08).
+000870 01  WS-CUTOFF-INTEGER         PIC S9(09) COMP-3.
+000880
+000890 01  WS-RECS-CARRIED-FORWARD   PIC 9(07) COMP-3 VALUE ZERO.
+000900 01  WS-RECS-AGED-OFF          PIC 9(07) COMP-3 VALUE ZERO.
+000910 01  WS-RECS-ARCHIVED-TODAY    PIC 9(07) COMP-3 VALUE ZERO.
+000915
+000916*----------------------------------------------------------------
+000917*    MYDATA CLASSIFICATION - SAME SHARED DEFINITION AND RULES
+000918*    FILECONTROL USES, SO THE ARCHIVED OUTCOME MATCHES WHAT
+000919*    FILECONTROL ACTUALLY ASSIGNED, NOT THE RAW FAPPEL BYTE.
+000920*----------------------------------------------------------------
+000921 COPY MYDATAB.
+000922
+000930 PROCEDURE DIVISION.
+000940*================================================================
+000950 0000-MAINLINE.
+000960*================================================================
+000970     PERFORM 1000-INITIALIZE
+000980         THRU 1000-EXIT.
+000990
+001000     PERFORM 2000-CARRY-FORWARD-HIST
+001010         THRU 2000-EXIT
+001020         UNTIL WS-OLDHIST-EOF.
+001030
+001040     PERFORM 3000-ARCHIVE-APPEL
+001050         THRU 3000-EXIT
+001060         UNTIL WS-FAPPEL-EOF.
+001070
+001080     PERFORM 9000-TERMINATE
+001090         THRU 9000-EXIT.
+001100
+001110     GOBACK.
+001120
+001130*================================================================
+001140 1000-INITIALIZE.
+001150*================================================================
+001160     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001170
+001180     COMPUTE WS-CUTOFF-INTEGER =
+001190             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+001200           - WS-RETENTION-DAYS.
+001210     MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+001220         TO WS-CUTOFF-DATE.
+001230
+001240     OPEN INPUT  FAPPEL.
+001250     IF NOT WS-FAPPEL-OK
+001260         DISPLAY 'FAPHIST - CANNOT OPEN FAPPEL, STATUS = '
+001270             WS-FAPPEL-STATUS
+001280         MOVE 16 TO RETURN-CODE
+001290         STOP RUN
+001300     END-IF.
+001310
+001320     OPEN OUTPUT NEW-FAPPEL-HIST.
+001330     IF NOT WS-NEWHIST-OK
+001340         DISPLAY 'FAPHIST - CANNOT OPEN NEW HIST, STATUS = '
+001350             WS-NEWHIST-STATUS
+001360         MOVE 16 TO RETURN-CODE
+001370         STOP RUN
+001380     END-IF.
+001390
+001400     OPEN INPUT  OLD-FAPPEL-HIST.
+001410     IF WS-OLDHIST-NOTFOUND
+001420         SET WS-OLDHIST-EOF TO TRUE
+001430     ELSE
+001440         IF NOT WS-OLDHIST-OK
+001450             DISPLAY 'FAPHIST - CANNOT OPEN OLD HIST, STATUS = '
+001460                 WS-OLDHIST-STATUS
+001470             MOVE 16 TO RETURN-CODE
+001480             STOP RUN
+001490         ELSE
+001500             PERFORM 2100-READ-OLD-HIST
+001510                 THRU 2100-EXIT
+001520         END-IF
+001530     END-IF.
+001540
+001550     PERFORM 3100-READ-APPEL
+001560         THRU 3100-EXIT.
+001570 1000-EXIT.
+001580     EXIT.
+001590
+001600*================================================================
+001610 2000-CARRY-FORWARD-HIST.
+001620*================================================================
+001630*    KEEP EVERY HISTORY RECORD STILL INSIDE THE RETENTION WINDOW.
+001640*    RECORDS OLDER THAN THE CUTOFF DATE ARE DROPPED (AGED OFF).
+001650*----------------------------------------------------------------
+001660     IF HIST-ARCHIVE-DATE OF OLD-HIST-RECORD >= WS-CUTOFF-DATE
+001662         MOVE HIST-ARCHIVE-DATE OF OLD-HIST-RECORD
+001663             TO HIST-ARCHIVE-DATE OF FIC-APPEL-HIST
+001664         MOVE HIST-APPEL-NUM OF OLD-HIST-RECORD
+001665             TO HIST-APPEL-NUM OF FIC-APPEL-HIST
+001666         MOVE HIST-APPEL-DATE OF OLD-HIST-RECORD
+001667             TO HIST-APPEL-DATE OF FIC-APPEL-HIST
+001668         MOVE HIST-APPEL-MYDATA OF OLD-HIST-RECORD
+001669             TO HIST-APPEL-MYDATA OF FIC-APPEL-HIST
+001671         MOVE HIST-APPEL-CONTRACT-NO OF OLD-HIST-RECORD
+001672             TO HIST-APPEL-CONTRACT-NO OF FIC-APPEL-HIST
+001673         MOVE HIST-APPEL-FILLER OF OLD-HIST-RECORD
+001674             TO HIST-APPEL-FILLER OF FIC-APPEL-HIST
+001730         WRITE FIC-APPEL-HIST
+001740         ADD 1 TO WS-RECS-CARRIED-FORWARD
+001750     ELSE
+001760         ADD 1 TO WS-RECS-AGED-OFF
+001770     END-IF.
+001780
+001790     PERFORM 2100-READ-OLD-HIST
+001800         THRU 2100-EXIT.
+001810 2000-EXIT.
+001820     EXIT.
+001830
+001840*================================================================
+001850 2100-READ-OLD-HIST.
+001860*================================================================
+001870     READ OLD-FAPPEL-HIST
+001880         AT END
+001890             SET WS-OLDHIST-EOF TO TRUE
+001900     END-READ.
+001910 2100-EXIT.
+001920     EXIT.
+001930
+001940*================================================================
+001950 3000-ARCHIVE-APPEL.
+001960*================================================================
+001970*    APPEND TODAY'S FAPPEL RECORDS TO THE CARRIED-FORWARD HISTORY,
+001971*    UNDER THE RESOLVED MYDATA OUTCOME RATHER THAN THE RAW BYTE.
+001980*----------------------------------------------------------------
+001985     PERFORM 3050-CLASSIFY-APPEL
+001986         THRU 3050-EXIT.
+001987
+001990     MOVE WS-CURRENT-DATE       TO HIST-ARCHIVE-DATE
+001991                                   OF FIC-APPEL-HIST.
+002000     MOVE FIC-APPEL-NUM         TO HIST-APPEL-NUM
+002001                                   OF FIC-APPEL-HIST.
+002010     MOVE FIC-APPEL-DATE        TO HIST-APPEL-DATE
+002011                                   OF FIC-APPEL-HIST.
+002020     MOVE MyData                TO HIST-APPEL-MYDATA
+002021                                   OF FIC-APPEL-HIST.
+002030     MOVE FIC-APPEL-CONTRACT-NO TO HIST-APPEL-CONTRACT-NO
+002035                                   OF FIC-APPEL-HIST.
+002040     MOVE FIC-APPEL-FILLER      TO HIST-APPEL-FILLER
+002041                                   OF FIC-APPEL-HIST.
+002050     WRITE FIC-APPEL-HIST.
+002060     ADD 1 TO WS-RECS-ARCHIVED-TODAY.
+002070
+002080     PERFORM 3100-READ-APPEL
+002090         THRU 3100-EXIT.
+002100 3000-EXIT.
+002110     EXIT.
+002115
+002116*================================================================
+002117 3050-CLASSIFY-APPEL.
+002118*================================================================
+002119*    RESOLVE THE RAW FAPPEL MYDATA BYTE THE SAME WAY
+002120*    FILECONTROL'S 2200-CLASSIFY-APPEL DOES, SO AN UNRECOGNIZED
+002121*    STATUS ARCHIVES AS '4' INSTEAD OF THE ORIGINAL GARBAGE BYTE.
+002122*----------------------------------------------------------------
+002123     MOVE FIC-APPEL-MYDATA TO MyData.
+002124     EVALUATE TRUE
+002125         WHEN MyData-val1
+002126             MOVE '1' TO MyData
+002127         WHEN MyData-val2
+002128             MOVE '2' TO MyData
+002129         WHEN MyData-val3
+002130             MOVE '3' TO MyData
+002131         WHEN OTHER
+002132             MOVE '4' TO MyData
+002133     END-EVALUATE.
+002134 3050-EXIT.
+002135     EXIT.
+002136
+002140*================================================================
+002141 3100-READ-APPEL.
+002150*================================================================
+002160     READ FAPPEL
+002170         AT END
+002180             SET WS-FAPPEL-EOF TO TRUE
+002190     END-READ.
+002200 3100-EXIT.
+002210     EXIT.
+002220
+002230*================================================================
+002240 9000-TERMINATE.
+002250*================================================================
+002260     DISPLAY 'FAPHIST - RECORDS CARRIED FORWARD = '
+002270         WS-RECS-CARRIED-FORWARD.
+002280     DISPLAY 'FAPHIST - RECORDS AGED OFF         = '
+002290         WS-RECS-AGED-OFF.
+002300     DISPLAY 'FAPHIST - RECORDS ARCHIVED TODAY   = '
+002310         WS-RECS-ARCHIVED-TODAY.
+002320
+002330     CLOSE FAPPEL.
+002340     CLOSE NEW-FAPPEL-HIST.
+002350     IF NOT WS-OLDHIST-NOTFOUND
+002360         CLOSE OLD-FAPPEL-HIST
+002370     END-IF.
+002380 9000-EXIT.
+002390     EXIT.
