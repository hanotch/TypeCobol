@@ -0,0 +1,31 @@
+000010*================================================================
+000020*  COPYBOOK:    TCLIBTAB
+000030*  DESCRIPTION: DYNAMIC-CALL POINTER TABLE COMMON TO EVERY
+000040*               LIBRARY DISPATCH STUB BUILT ON THE TC-LIBRARY-
+000050*               PNTTAB/ZCALLPGM PATTERN (SEE a7e2c9d4START-
+000060*               CHECKPOINT AND b3f08e16CHECKCONTRACT).  ZCALLPGM
+000070*               FILLS THIS TABLE WITH EVERY ENTRY POINT A
+000080*               LIBRARY EXPORTS; THE CALLING STUB SEARCHES IT
+000090*               ONCE BY IDENTIFIER AND CACHES THE RESULTING
+000100*               PROCEDURE-POINTER.
+000110*  LENGTH:      VARIABLE - PIC S9(04) COMP COUNT FOLLOWED BY UP
+000120*               TO 1000 OCCURRENCES OF A 12-BYTE ENTRY.
+000130*----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  ---------- ----  ------------------------------------------
+000170*  2026-07-30 JDH   ORIGINAL COPYBOOK - PULLED OUT OF THE
+000180*                   DISPATCH STUBS SO EVERY CALLER SHARES ONE
+000190*                   DEFINITION OF THE TABLE ZCALLPGM FILLS IN.
+000195*  2026-08-11 JDH   WIRED INTO a7e2c9d4StartCheckpoint AND
+000196*                   b3f08e16CheckContract, WHICH HAD BEEN
+000197*                   CARRYING THEIR OWN INLINE COPY OF THIS SAME
+000198*                   LAYOUT INSTEAD OF COPYING IT.
+000200*================================================================
+000210    01  TC-Library-PntTab.
+000220        05  TC-Library-PntNbr          PIC S9(04) COMP.
+000230        05  TC-Library-Item OCCURS 1000
+000240                            DEPENDING ON TC-Library-PntNbr
+000250                            INDEXED   BY TC-Library-Idx.
+000260            10  TC-Library-Item-Idt      PIC X(08).
+000270            10  TC-Library-Item-Pnt      PROCEDURE-POINTER.
