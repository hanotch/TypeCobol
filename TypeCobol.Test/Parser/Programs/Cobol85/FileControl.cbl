@@ -1,38 +1,534 @@
-﻿ IDENTIFICATION DIVISION.
- PROGRAM-ID.   FileControl.
- ENVIRONMENT DIVISION.                      
- CONFIGURATION SECTION.                      
- SOURCE-COMPUTER. IBM-370                    
-      .                                      
- OBJECT-COMPUTER. IBM-370.                   
- SPECIAL-NAMES. DECIMAL-POINT IS COMMA.      
- INPUT-OUTPUT SECTION.                                      
- FILE-CONTROL.                                              
-     SELECT  FAPPEL  ASSIGN TO UT-S-FAPPEL.                 
-                                                            
- DATA DIVISION.                                             
- FILE SECTION.                                              
- FD  FAPPEL BLOCK 0 RECORDS                                 
-            LABEL RECORD STANDARD                           
-            RECORDING MODE F.                               
- 01  FIC-APPEL PIC X(128).                                  
-
- WORKING-STORAGE SECTION.
- 01 MyData pic X.
-     88 MyData-val1 value '1'.
-     88 MyData-val2 value '2'.
-     88 MyData-val3 value '3'.
-
- PROCEDURE DIVISION.
-******************
-    evaluate true
-     when MyData = "A" 
-       move "1" to MyData
-     when MyData = "A"
-       move "2" to MyData
-     when MyData = "A"
-       move "3" to MyData
-     when other
-       move "4" to MyData
-    end-evaluate
-  .
\ No newline at end of file
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    FileControl.
+000050 AUTHOR.        J D HARTLEY.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2011-03-14.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-07-20 JDH   BROKE FIC-APPEL OUT OF ITS 128-BYTE BLOB
+000140*                   INTO THE CAPPEL RECORD LAYOUT.  FAPPEL IS
+000150*                   NOW OPENED AND READ RECORD-BY-RECORD HERE
+000160*                   INSTEAD OF BEING LEFT AS A BARE FD.
+000170*  2026-07-22 JDH   ADDED FAPPEL-REJ EXCEPTION FILE.  RECORDS
+000180*                   WHOSE MYDATA STATUS BYTE IS NOT ONE OF THE
+000190*                   KNOWN VALUES ARE NO LONGER SILENTLY RELABELED
+000200*                   '4' AND MERGED BACK IN - THE ORIGINAL BYTES
+000210*                   ARE WRITTEN TO FAPPEL-REJ WITH A REASON CODE.
+000220*  2026-07-24 JDH   ADDED FCNTLRPT RUN-END CONTROL REPORT - COUNT
+000230*                   AND PERCENTAGE OF FAPPEL RECORDS IN EACH
+000240*                   MYDATA BUCKET, FOR COMPARISON AGAINST
+000250*                   YESTERDAY'S RUN.
+000260*  2026-07-28 JDH   ADDED CHECKPOINT/RESTART.  A CKPT-RECORD IS
+000270*                   WRITTEN TO FCKPT EVERY WS-CHECKPOINT-INTERVAL
+000280*                   RECORDS.  A RESTART PARM ON THE COMMAND LINE
+000290*                   (PARM FIELD IN PRODUCTION JCL) TELLS THIS RUN
+000300*                   TO SKIP THE FAPPEL RECORDS ALREADY HANDLED BY
+000310*                   THE RUN THAT ABENDED, INSTEAD OF REPROCESSING
+000320*                   THE WHOLE FILE.
+000325*  2026-08-05 JDH   CONTROL REPORT COUNT AND PERCENT FIELDS NOW
+000326*                   COME FROM THE SHARED EDITCNT/EDITPCT COPYBOOKS
+000327*                   INSTEAD OF LOCAL PIC CLAUSES, SO THE COMMA-
+000328*                   DECIMAL EDITING STAYS CONSISTENT ACROSS REPORTS.
+000329*  2026-08-09 JDH   MYDATA STATUS BYTE MOVED OUT TO THE SHARED
+000330*                   MYDATAB COPYBOOK SO THE NEW MDCODES LISTING
+000331*                   CAN SHARE THE SAME DEFINITION OF VALID CODES.
+000333*  2026-08-10 JDH   FIXED WS-REL-REC-NO BEING DOUBLE-COUNTED ON
+000334*                   RESTART - 1200-RESTART-SKIP NOW USES ITS OWN
+000335*                   READ PARAGRAPH INSTEAD OF 2100-READ-APPEL, SO
+000336*                   THE SKIP-AHEAD READS NO LONGER BUMP A COUNTER
+000337*                   ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+000339*  2026-08-11 JDH   1150-READ-CHECKPOINT-REC NOW ALSO RESTORES
+000340*                   WS-CNT-TOTAL FROM CKPT-RECORD-COUNT - IT WAS
+000341*                   BEING LEFT AT ZERO ON RESTART, WHICH THREW OFF
+000342*                   THE CONTROL REPORT PERCENTAGES AND THE NEXT
+000343*                   CHECKPOINT'S RUNNING TOTAL.  ALSO GUARDED
+000344*                   1200-RESTART-SKIP WITH WS-RESTART-COUNT > 0 SO
+000345*                   A FRESH (NON-RESTART) RUN NO LONGER SKIPS ITS
+000346*                   FIRST FAPPEL RECORD.
+000347*  2026-08-12 JDH   FAPPEL-REJ IS NOW OPENED EXTEND (NOT OUTPUT)
+000348*                   ON A RESTART RUN, SO PRE-RESTART REJECT
+000349*                   RECORDS SURVIVE ALONGSIDE THE RESTORED
+000350*                   WS-CNT-OTHER INSTEAD OF BEING TRUNCATED AWAY.
+000351*                   WS-RESTART-COUNT IS NOW DOCUMENTED (AND
+000352*                   TREATED) AS COMING ONLY FROM THE CHECKPOINT
+000353*                   RECORD, NOT THE COMMAND-LINE PARM - THE PARM
+000354*                   IS KEPT SEPARATELY IN WS-RESTART-PARM-COUNT
+000355*                   AS A SANITY CHECK AGAINST THE CHECKPOINT'S
+000356*                   OWN COUNT, AND A RESTART RUN AGAINST AN EMPTY
+000357*                   FCKPT NOW STOPS WITH AN EXPLICIT MESSAGE
+000358*                   INSTEAD OF FALLING BACK ON AN UNVALIDATED
+000359*                   COUNT.  ALSO CHANGED THE SWITCH RESET IN
+000360*                   2200-CLASSIFY-APPEL FROM SET TO MOVE, TO
+000361*                   MATCH THE REST OF THE PROGRAM'S SWITCH
+000362*                   HANDLING.
+000338*================================================================
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT  FAPPEL      ASSIGN TO UT-S-FAPPEL
+000420             FILE STATUS IS WS-FAPPEL-STATUS.
+000430
+000440     SELECT  FAPPEL-REJ  ASSIGN TO UT-S-FAPPEL-REJ
+000450             FILE STATUS IS WS-FAPPEL-REJ-STATUS.
+000460
+000470     SELECT  FCNTLRPT    ASSIGN TO UT-S-FCNTLRPT
+000480             FILE STATUS IS WS-FCNTLRPT-STATUS.
+000490
+000500     SELECT  FCKPT       ASSIGN TO UT-S-FCKPT
+000510             FILE STATUS IS WS-FCKPT-STATUS.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  FAPPEL
+000560     BLOCK 0 RECORDS
+000570     LABEL RECORD STANDARD
+000580     RECORDING MODE F.
+000590     COPY CAPPEL.
+000600
+000610 FD  FAPPEL-REJ
+000620     BLOCK 0 RECORDS
+000630     LABEL RECORD STANDARD
+000640     RECORDING MODE F.
+000650     COPY CAPPELRJ.
+000660
+000670 FD  FCNTLRPT
+000680     BLOCK 0 RECORDS
+000690     LABEL RECORD STANDARD
+000700     RECORDING MODE F.
+000710 01  RPT-LINE                  PIC X(80).
+000720
+000730 FD  FCKPT
+000740     BLOCK 0 RECORDS
+000750     LABEL RECORD STANDARD
+000760     RECORDING MODE F.
+000770     COPY CKPTREC.
+000780
+000790 WORKING-STORAGE SECTION.
+000800*----------------------------------------------------------------
+000810*    FILE STATUS AND END-OF-FILE SWITCHES
+000820*----------------------------------------------------------------
+000830 01  WS-FAPPEL-STATUS          PIC X(02).
+000840     88  WS-FAPPEL-OK                    VALUE '00'.
+000850     88  WS-FAPPEL-EOF                   VALUE '10'.
+000860
+000870 01  WS-FAPPEL-REJ-STATUS      PIC X(02).
+000880     88  WS-FAPPEL-REJ-OK                VALUE '00'.
+000885     88  WS-FAPPEL-REJ-NOT-FOUND         VALUE '35'.
+000890
+000900 01  WS-FCNTLRPT-STATUS        PIC X(02).
+000910     88  WS-FCNTLRPT-OK                  VALUE '00'.
+000920
+000930 01  WS-FCKPT-STATUS           PIC X(02).
+000940     88  WS-FCKPT-OK                     VALUE '00'.
+000950     88  WS-FCKPT-EOF                    VALUE '10'.
+000960
+000970 01  WS-SWITCHES.
+000980     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000990         88  WS-EOF                      VALUE 'Y'.
+001000     05  WS-REJECT-SWITCH      PIC X(01) VALUE 'N'.
+001010         88  WS-REJECTED                 VALUE 'Y'.
+001020     05  WS-RESTART-SWITCH     PIC X(01) VALUE 'N'.
+001030         88  WS-RESTART-RUN               VALUE 'Y'.
+001032     05  WS-CKPT-FOUND-SWITCH  PIC X(01) VALUE 'N'.
+001034         88  WS-CKPT-REC-FOUND            VALUE 'Y'.
+001040
+001050*----------------------------------------------------------------
+001060*    MYDATA APPEL STATUS CODE AND ITS KNOWN VALUES
+001070*----------------------------------------------------------------
+001080 COPY MYDATAB.
+001120
+001130*----------------------------------------------------------------
+001140*    REJECT REASON CODES
+001150*----------------------------------------------------------------
+001160 01  WS-REJECT-REASON          PIC X(04).
+001170     88  WS-REASON-UNKNOWN-STATUS        VALUE 'UNKN'.
+001180
+001190*----------------------------------------------------------------
+001200*    CONTROL REPORT COUNTERS AND WORK FIELDS
+001210*----------------------------------------------------------------
+001220 01  WS-CONTROL-COUNTS.
+001230     05  WS-CNT-VAL1           PIC 9(07) COMP-3 VALUE ZERO.
+001240     05  WS-CNT-VAL2           PIC 9(07) COMP-3 VALUE ZERO.
+001250     05  WS-CNT-VAL3           PIC 9(07) COMP-3 VALUE ZERO.
+001260     05  WS-CNT-OTHER          PIC 9(07) COMP-3 VALUE ZERO.
+001270     05  WS-CNT-TOTAL          PIC 9(07) COMP-3 VALUE ZERO.
+001280
+001290 01  WS-CONTROL-PERCENTS.
+001300     05  WS-PCT-VAL1           PIC 9(03)V99 COMP-3 VALUE ZERO.
+001310     05  WS-PCT-VAL2           PIC 9(03)V99 COMP-3 VALUE ZERO.
+001320     05  WS-PCT-VAL3           PIC 9(03)V99 COMP-3 VALUE ZERO.
+001330     05  WS-PCT-OTHER          PIC 9(03)V99 COMP-3 VALUE ZERO.
+001340
+001350*----------------------------------------------------------------
+001360*    CONTROL REPORT LINE LAYOUTS
+001370*----------------------------------------------------------------
+001380 01  RPT-HEADING-1.
+001390     05  FILLER                PIC X(80) VALUE
+001400         'FILECONTROL - MYDATA CONTROL REPORT'.
+001410
+001420 01  RPT-HEADING-2.
+001430     05  FILLER                PIC X(80) VALUE
+001440         'BUCKET                 COUNT     PERCENT'.
+001450
+001460 01  RPT-DETAIL-LINE.
+001470     05  RPT-DET-LABEL         PIC X(18).
+001480     05  FILLER                PIC X(04) VALUE SPACES.
+001490     COPY EDITCNT REPLACING EDITPIC-COUNT-FIELD BY RPT-DET-COUNT.
+001495     05  FILLER                PIC X(05) VALUE SPACES.
+001500     COPY EDITPCT REPLACING EDITPIC-PCT-FIELD BY RPT-DET-PERCENT.
+001510     05  FILLER                PIC X(01) VALUE '%'.
+001520     05  FILLER                PIC X(39) VALUE SPACES.
+001540
+001550*----------------------------------------------------------------
+001560*    CHECKPOINT / RESTART WORK FIELDS
+001570*----------------------------------------------------------------
+001580 01  WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 01000.
+001590 01  WS-RECS-SINCE-CKPT        PIC 9(05) COMP-3 VALUE ZERO.
+001600 01  WS-REL-REC-NO             PIC 9(07) COMP-3 VALUE ZERO.
+001610
+001620 01  WS-RESTART-PARM           PIC X(07) VALUE SPACES.
+001622*    WS-RESTART-PARM IS AN ON/OFF SWITCH - A NON-BLANK PARM MEANS
+001623*    "THIS IS A RESTART RUN".  WS-RESTART-COUNT, THE NUMBER OF
+001624*    RECORDS TO SKIP, ALWAYS COMES FROM THE CHECKPOINT FILE
+001625*    ITSELF (SEE 1150-READ-CHECKPOINT-REC) SINCE THAT IS THE ONLY
+001626*    RELIABLE RECORD OF HOW FAR THE ABENDED RUN GOT.  IF THE
+001627*    OPERATOR ALSO CODED A NUMERIC PARM, IT IS KEPT IN
+001628*    WS-RESTART-PARM-COUNT PURELY AS A SANITY CHECK AGAINST THE
+001629*    CHECKPOINT'S OWN COUNT (SEE 1100-LOAD-LAST-CHECKPOINT).
+001630 01  WS-RESTART-COUNT          PIC 9(07) VALUE ZERO.
+001631 01  WS-RESTART-PARM-COUNT     PIC 9(07) VALUE ZERO.
+001640 01  WS-SKIP-COUNT             PIC 9(07) COMP-3 VALUE ZERO.
+001650
+001660 01  WS-CURRENT-DATE.
+001670     05  WS-CURRENT-YYYY       PIC 9(04).
+001680     05  WS-CURRENT-MM         PIC 9(02).
+001690     05  WS-CURRENT-DD         PIC 9(02).
+001700
+001710 PROCEDURE DIVISION.
+001720*================================================================
+001730 0000-MAINLINE.
+001740*================================================================
+001750     PERFORM 1000-INITIALIZE
+001760         THRU 1000-EXIT.
+001770
+001780     PERFORM 2000-PROCESS-APPEL
+001790         THRU 2000-EXIT
+001800         UNTIL WS-EOF.
+001810
+001820     PERFORM 9000-TERMINATE
+001830         THRU 9000-EXIT.
+001840
+001850     GOBACK.
+001860
+001870*================================================================
+001880 1000-INITIALIZE.
+001890*================================================================
+001900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001910
+001920     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+001930     IF WS-RESTART-PARM > SPACES
+001940         SET WS-RESTART-RUN TO TRUE
+001950         MOVE WS-RESTART-PARM TO WS-RESTART-PARM-COUNT
+001960     END-IF.
+001970
+001980     OPEN INPUT  FAPPEL.
+001990
+002000     IF NOT WS-FAPPEL-OK
+002010         DISPLAY 'FILECONTROL - CANNOT OPEN FAPPEL, STATUS = '
+002020             WS-FAPPEL-STATUS
+002030         MOVE 16 TO RETURN-CODE
+002040         STOP RUN
+002050     END-IF.
+002060
+002070     IF WS-RESTART-RUN
+002071         OPEN EXTEND FAPPEL-REJ
+002072         IF WS-FAPPEL-REJ-NOT-FOUND
+002073             OPEN OUTPUT FAPPEL-REJ
+002074         END-IF
+002075     ELSE
+002076         OPEN OUTPUT FAPPEL-REJ
+002077     END-IF.
+002080
+002090     IF NOT WS-FAPPEL-REJ-OK
+002100         DISPLAY 'FILECONTROL - CANNOT OPEN FAPPEL-REJ, STATUS = '
+002110             WS-FAPPEL-REJ-STATUS
+002120         MOVE 16 TO RETURN-CODE
+002130         STOP RUN
+002140     END-IF.
+002150
+002160     OPEN OUTPUT FCNTLRPT.
+002170
+002180     IF NOT WS-FCNTLRPT-OK
+002190         DISPLAY 'FILECONTROL - CANNOT OPEN FCNTLRPT, STATUS = '
+002200             WS-FCNTLRPT-STATUS
+002210         MOVE 16 TO RETURN-CODE
+002220         STOP RUN
+002230     END-IF.
+002240
+002250     IF WS-RESTART-RUN
+002260         PERFORM 1100-LOAD-LAST-CHECKPOINT
+002270             THRU 1100-EXIT
+002280         PERFORM 1200-RESTART-SKIP
+002290             THRU 1200-EXIT
+002300     END-IF.
+002310
+002320     OPEN OUTPUT FCKPT.
+002330
+002340     IF NOT WS-FCKPT-OK
+002350         DISPLAY 'FILECONTROL - CANNOT OPEN FCKPT, STATUS = '
+002360             WS-FCKPT-STATUS
+002370         MOVE 16 TO RETURN-CODE
+002380         STOP RUN
+002390     END-IF.
+002400
+002410     PERFORM 2100-READ-APPEL
+002420         THRU 2100-EXIT.
+002430 1000-EXIT.
+002440     EXIT.
+002450
+002460*================================================================
+002470 1100-LOAD-LAST-CHECKPOINT.
+002480*================================================================
+002490*    READ THE CHECKPOINT FILE LEFT BY THE RUN THAT ABENDED AND
+002500*    KEEP THE LAST RECORD ON IT - THAT IS THE MOST RECENT
+002510*    CHECKPOINT TAKEN BEFORE THE FAILURE.
+002520*----------------------------------------------------------------
+002530     OPEN INPUT FCKPT.
+002540
+002550     IF NOT WS-FCKPT-OK
+002560         DISPLAY 'FILECONTROL - NO PRIOR FCKPT TO RESTART FROM'
+002570         MOVE 16 TO RETURN-CODE
+002580         STOP RUN
+002590     END-IF.
+002600
+002610     PERFORM 1150-READ-CHECKPOINT-REC
+002620         THRU 1150-EXIT
+002630         UNTIL WS-FCKPT-EOF.
+002740
+002750     MOVE 'N' TO WS-FCKPT-STATUS.
+002760     CLOSE FCKPT.
+002761
+002762     IF NOT WS-CKPT-REC-FOUND
+002763         DISPLAY 'FILECONTROL - RESTART REQUESTED BUT FCKPT HAS '
+002764         DISPLAY '  NO CHECKPOINT RECORDS - NOTHING TO RESTART '
+002765         DISPLAY '  FROM.'
+002766         MOVE 16 TO RETURN-CODE
+002767         STOP RUN
+002768     END-IF.
+002769
+002770     IF WS-RESTART-PARM-COUNT > 0
+002771         AND WS-RESTART-PARM-COUNT NOT = WS-RESTART-COUNT
+002772         DISPLAY 'FILECONTROL - WARNING: RESTART PARM COUNT '
+002773             WS-RESTART-PARM-COUNT
+002774             ' DOES NOT MATCH THE CHECKPOINT RECORD COUNT '
+002775             WS-RESTART-COUNT
+002776     END-IF.
+002777 1100-EXIT.
+002780     EXIT.
+002790
+002794*================================================================
+002795 1150-READ-CHECKPOINT-REC.
+002796*================================================================
+002797     READ FCKPT
+002798         AT END
+002799             SET WS-FCKPT-EOF TO TRUE
+002800         NOT AT END
+002801             SET WS-CKPT-REC-FOUND TO TRUE
+002802             MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+002803             MOVE CKPT-RECORD-COUNT TO WS-CNT-TOTAL
+002804             MOVE CKPT-REL-REC-NO   TO WS-REL-REC-NO
+002805             MOVE CKPT-CNT-VAL1     TO WS-CNT-VAL1
+002806             MOVE CKPT-CNT-VAL2     TO WS-CNT-VAL2
+002807             MOVE CKPT-CNT-VAL3     TO WS-CNT-VAL3
+002808            MOVE CKPT-CNT-OTHER    TO WS-CNT-OTHER
+002808     END-READ.
+002809 1150-EXIT.
+002810     EXIT.
+002811
+002812*================================================================
+002813 1200-RESTART-SKIP.
+002814*================================================================
+002830*    REPOSITION FAPPEL PAST THE RECORDS ALREADY HANDLED BY THE
+002840*    RUN THAT ABENDED, WITHOUT RECLASSIFYING THEM AND WITHOUT
+002841*    TOUCHING WS-REL-REC-NO, WHICH 1100-LOAD-LAST-CHECKPOINT
+002842*    ALREADY RESTORED FROM THE CHECKPOINT RECORD.
+002850*----------------------------------------------------------------
+002855     IF WS-RESTART-COUNT > 0
+002860         PERFORM 1220-SKIP-READ-APPEL
+002870             THRU 1220-EXIT
+002880             WITH TEST AFTER
+002890             VARYING WS-SKIP-COUNT FROM 1 BY 1
+002900             UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+002910                OR WS-EOF
+002915     END-IF.
+002920 1200-EXIT.
+002930     EXIT.
+002935
+002936*================================================================
+002937 1220-SKIP-READ-APPEL.
+002938*================================================================
+002939     READ FAPPEL
+002940         AT END
+002941             SET WS-EOF TO TRUE
+002942     END-READ.
+002943 1220-EXIT.
+002944     EXIT.
+002945
+002950*================================================================
+002960 2000-PROCESS-APPEL.
+002970*================================================================
+002980     PERFORM 2200-CLASSIFY-APPEL
+002990         THRU 2200-EXIT.
+003000
+003010     PERFORM 8100-TAKE-CHECKPOINT
+003020         THRU 8100-EXIT.
+003030
+003040     PERFORM 2100-READ-APPEL
+003050         THRU 2100-EXIT.
+003060 2000-EXIT.
+003070     EXIT.
+003080
+003090*================================================================
+003100 2100-READ-APPEL.
+003110*================================================================
+003120     READ FAPPEL
+003130         AT END
+003140             SET WS-EOF TO TRUE
+003150         NOT AT END
+003160             ADD 1 TO WS-REL-REC-NO
+003170     END-READ.
+003180 2100-EXIT.
+003190     EXIT.
+003200
+003210*================================================================
+003220 2200-CLASSIFY-APPEL.
+003230*================================================================
+003240     MOVE 'N' TO WS-REJECT-SWITCH.
+003250     MOVE FIC-APPEL-MYDATA TO MyData.
+003260     ADD 1 TO WS-CNT-TOTAL.
+003270
+003280     EVALUATE TRUE
+003290         WHEN MyData-val1
+003300             MOVE '1' TO MyData
+003310             ADD 1 TO WS-CNT-VAL1
+003320         WHEN MyData-val2
+003330             MOVE '2' TO MyData
+003340             ADD 1 TO WS-CNT-VAL2
+003350         WHEN MyData-val3
+003360             MOVE '3' TO MyData
+003370             ADD 1 TO WS-CNT-VAL3
+003380         WHEN OTHER
+003390             MOVE '4' TO MyData
+003400             ADD 1 TO WS-CNT-OTHER
+003410             SET WS-REJECTED TO TRUE
+003420             SET WS-REASON-UNKNOWN-STATUS TO TRUE
+003430             PERFORM 2300-WRITE-REJECT
+003440                 THRU 2300-EXIT
+003450     END-EVALUATE.
+003460
+003470     MOVE MyData TO FIC-APPEL-MYDATA.
+003480 2200-EXIT.
+003490     EXIT.
+003500
+003510*================================================================
+003520 2300-WRITE-REJECT.
+003530*================================================================
+003540     MOVE FIC-APPEL-NUM         TO FIC-APPEL-REJ-NUM.
+003550     MOVE FIC-APPEL-DATE        TO FIC-APPEL-REJ-DATE.
+003560     MOVE FIC-APPEL-MYDATA      TO FIC-APPEL-REJ-MYDATA.
+003570     MOVE FIC-APPEL-CONTRACT-NO TO FIC-APPEL-REJ-CONTRACT-NO.
+003580     MOVE FIC-APPEL-FILLER      TO FIC-APPEL-REJ-FILLER.
+003590     MOVE WS-REJECT-REASON      TO FIC-APPEL-REJ-REASON.
+003600
+003610     WRITE FIC-APPEL-REJ.
+003620 2300-EXIT.
+003630     EXIT.
+003640
+003650*================================================================
+003660 8000-PRINT-CONTROL-REPORT.
+003670*================================================================
+003680     IF WS-CNT-TOTAL = ZERO
+003690         MOVE 1 TO WS-CNT-TOTAL
+003700     END-IF.
+003710
+003720     COMPUTE WS-PCT-VAL1  ROUNDED =
+003730             (WS-CNT-VAL1  * 100) / WS-CNT-TOTAL.
+003740     COMPUTE WS-PCT-VAL2  ROUNDED =
+003750             (WS-CNT-VAL2  * 100) / WS-CNT-TOTAL.
+003760     COMPUTE WS-PCT-VAL3  ROUNDED =
+003770             (WS-CNT-VAL3  * 100) / WS-CNT-TOTAL.
+003780     COMPUTE WS-PCT-OTHER ROUNDED =
+003790             (WS-CNT-OTHER * 100) / WS-CNT-TOTAL.
+003800
+003810     MOVE RPT-HEADING-1 TO RPT-LINE.
+003820     WRITE RPT-LINE.
+003830     MOVE RPT-HEADING-2 TO RPT-LINE.
+003840     WRITE RPT-LINE.
+003850
+003860     MOVE 'MYDATA-VAL1 (1)'  TO RPT-DET-LABEL.
+003870     MOVE WS-CNT-VAL1        TO RPT-DET-COUNT.
+003880     MOVE WS-PCT-VAL1        TO RPT-DET-PERCENT.
+003890     MOVE RPT-DETAIL-LINE    TO RPT-LINE.
+003900     WRITE RPT-LINE.
+003910
+003920     MOVE 'MYDATA-VAL2 (2)'  TO RPT-DET-LABEL.
+003930     MOVE WS-CNT-VAL2        TO RPT-DET-COUNT.
+003940     MOVE WS-PCT-VAL2        TO RPT-DET-PERCENT.
+003950     MOVE RPT-DETAIL-LINE    TO RPT-LINE.
+003960     WRITE RPT-LINE.
+003970
+003980     MOVE 'MYDATA-VAL3 (3)'  TO RPT-DET-LABEL.
+003990     MOVE WS-CNT-VAL3        TO RPT-DET-COUNT.
+004000     MOVE WS-PCT-VAL3        TO RPT-DET-PERCENT.
+004010     MOVE RPT-DETAIL-LINE    TO RPT-LINE.
+004020     WRITE RPT-LINE.
+004030
+004040     MOVE 'OTHER (4)'        TO RPT-DET-LABEL.
+004050     MOVE WS-CNT-OTHER       TO RPT-DET-COUNT.
+004060     MOVE WS-PCT-OTHER       TO RPT-DET-PERCENT.
+004070     MOVE RPT-DETAIL-LINE    TO RPT-LINE.
+004080     WRITE RPT-LINE.
+004090 8000-EXIT.
+004100     EXIT.
+004110
+004120*================================================================
+004130 8100-TAKE-CHECKPOINT.
+004140*================================================================
+004150     ADD 1 TO WS-RECS-SINCE-CKPT.
+004160
+004170     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+004180         MOVE WS-CURRENT-DATE  TO CKPT-RUN-DATE
+004190         MOVE WS-CNT-TOTAL     TO CKPT-RECORD-COUNT
+004200         MOVE WS-REL-REC-NO    TO CKPT-REL-REC-NO
+004210         MOVE FIC-APPEL-NUM    TO CKPT-LAST-KEY
+004220         MOVE WS-CNT-VAL1      TO CKPT-CNT-VAL1
+004230         MOVE WS-CNT-VAL2      TO CKPT-CNT-VAL2
+004240         MOVE WS-CNT-VAL3      TO CKPT-CNT-VAL3
+004250         MOVE WS-CNT-OTHER     TO CKPT-CNT-OTHER
+004260         WRITE CKPT-RECORD
+004270         MOVE ZERO TO WS-RECS-SINCE-CKPT
+004280     END-IF.
+004290 8100-EXIT.
+004300     EXIT.
+004310
+004320*================================================================
+004330 9000-TERMINATE.
+004340*================================================================
+004350     PERFORM 8000-PRINT-CONTROL-REPORT
+004360         THRU 8000-EXIT.
+004370
+004380     CLOSE FAPPEL.
+004390     CLOSE FAPPEL-REJ.
+004400     CLOSE FCNTLRPT.
+004410     CLOSE FCKPT.
+004420 9000-EXIT.
+004430     EXIT.
