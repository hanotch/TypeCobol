@@ -0,0 +1,20 @@
+000010*================================================================
+000020*  COPYBOOK:    CAPPLHST
+000030*  DESCRIPTION: RECORD LAYOUT FOR THE FAPPEL-HIST ARCHIVE FILE.
+000040*               CARRIES THE SAME FIELDS AS FIC-APPEL (SEE CAPPEL)
+000050*               PLUS THE DATE THE RECORD WAS ARCHIVED, SO OLD
+000060*               ENTRIES CAN BE AGED OFF BY RETENTION POLICY.
+000070*  LENGTH:      136 BYTES.
+000080*----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-08-09 JDH   ORIGINAL COPYBOOK.
+000130*================================================================
+000140    01  FIC-APPEL-HIST.
+000150        05  HIST-ARCHIVE-DATE        PIC 9(08).
+000160        05  HIST-APPEL-NUM           PIC X(10).
+000170        05  HIST-APPEL-DATE          PIC 9(08).
+000180        05  HIST-APPEL-MYDATA        PIC X(01).
+000190        05  HIST-APPEL-CONTRACT-NO   PIC X(10).
+000200        05  HIST-APPEL-FILLER        PIC X(99).
