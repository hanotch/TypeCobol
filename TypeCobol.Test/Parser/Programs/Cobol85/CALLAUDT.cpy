@@ -0,0 +1,23 @@
+000010*================================================================
+000020*  COPYBOOK:    CALLAUDT
+000030*  DESCRIPTION: CALL-REGISTRY AUDIT TRAIL RECORD - WHO CALLED
+000040*               WHAT, AND WHEN.  WRITTEN BY CALLREG1 FOR EVERY
+000050*               DYNAMIC DISPATCH THROUGH A TC-LIBRARY-ITEM-PNT
+000060*               ENTRY (SEE CALLREG1.cbl).
+000070*  LENGTH:      55 BYTES.
+000080*----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-07-30 JDH   ORIGINAL COPYBOOK.
+000125*  2026-08-12 JDH   CORRECTED THE LENGTH COMMENT - THE RECORD IS
+000126*                   55 BYTES, NOT 48.
+000130*================================================================
+000140    01  CALL-AUDIT-RECORD.
+000150        05  AUD-CALLER-ID           PIC X(30).
+000160        05  AUD-TARGET-IDT          PIC X(08).
+000170        05  AUD-CALL-DATE           PIC 9(08).
+000180        05  AUD-CALL-TIME           PIC 9(08).
+000190        05  AUD-RESULT              PIC X(01).
+000200            88  AUD-RESULT-RESOLVED        VALUE 'S'.
+000210            88  AUD-RESULT-NOT-FOUND       VALUE 'F'.
