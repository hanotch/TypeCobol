@@ -0,0 +1,22 @@
+000010*================================================================
+000020*  COPYBOOK:    CKPTREC
+000030*  DESCRIPTION: CHECKPOINT RECORD WRITTEN TO THE FCKPT FILE EVERY
+000040*               WS-CHECKPOINT-INTERVAL FAPPEL RECORDS SO A FAILED
+000050*               RUN CAN BE RESTARTED WITHOUT REPROCESSING THE
+000060*               WHOLE FILE FROM THE TOP.
+000070*  LENGTH:      60 BYTES.
+000080*----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-07-28 JDH   ORIGINAL COPYBOOK.
+000130*================================================================
+000140    01  CKPT-RECORD.
+000150        05  CKPT-RUN-DATE            PIC 9(08).
+000160        05  CKPT-RECORD-COUNT        PIC 9(07).
+000170        05  CKPT-REL-REC-NO          PIC 9(07).
+000180        05  CKPT-LAST-KEY            PIC X(10).
+000190        05  CKPT-CNT-VAL1            PIC 9(07).
+000200        05  CKPT-CNT-VAL2            PIC 9(07).
+000210        05  CKPT-CNT-VAL3            PIC 9(07).
+000220        05  CKPT-CNT-OTHER           PIC 9(07).
