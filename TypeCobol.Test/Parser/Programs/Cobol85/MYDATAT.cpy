@@ -0,0 +1,40 @@
+000010*================================================================
+000020*  COPYBOOK:    MYDATAT
+000030*  DESCRIPTION: CODE/DESCRIPTION TABLE FOR EVERY MYDATA APPEL
+000040*               STATUS VALUE, INCLUDING THE 'OTHER/UNKNOWN'
+000050*               BUCKET THAT FILECONTROL FILES TO FAPPEL-REJ.
+000060*               LOADED AS A VALUE TABLE (FILLER REDEFINED AS AN
+000070*               OCCURS TABLE) SO MDCODES CAN LIST IT WITHOUT
+000080*               READING A SEPARATE TABLE FILE.  MYDATA-CODE-
+000090*               COUNT CARRIES THE TABLE SIZE SO CALLERS NEVER
+000091*               HAVE TO REPEAT THE OCCURS COUNT AS A LITERAL.
+000100*----------------------------------------------------------------
+000110*  MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  ---------- ----  ------------------------------------------
+000140*  2026-08-09 JDH   ORIGINAL COPYBOOK.
+000150*  2026-08-10 JDH   SHORTENED THE CODE '4' DESCRIPTION SO IT NO
+000160*                   LONGER TRUNCATES TO A MISSPELLED WORD IN THE
+000170*                   19-BYTE MYDATA-DESC FIELD.
+000180*  2026-08-11 JDH   ADDED MYDATA-CODE-COUNT SO MDCODES CAN DRIVE
+000190*                   ITS LISTING LOOP FROM THIS COPYBOOK INSTEAD
+000200*                   OF CARRYING THE TABLE SIZE AS A SECOND,
+000210*                   SEPARATE LITERAL OF ITS OWN.
+000220*================================================================
+000230    01  MYDATA-CODE-COUNT         PIC 9(02) VALUE 4.
+000240
+000250    01  MYDATA-CODE-TABLE-DATA.
+000260        05  FILLER                PIC X(20) VALUE
+000270            '1CALL COMPLETED OK  '.
+000280        05  FILLER                PIC X(20) VALUE
+000290            '2CALL TRANSFERRED   '.
+000300        05  FILLER                PIC X(20) VALUE
+000310            '3CALL ABANDONED     '.
+000320        05  FILLER                PIC X(20) VALUE
+000330            '4UNKNOWN STATUS    '.
+000340
+000350    01  MYDATA-CODE-TABLE REDEFINES MYDATA-CODE-TABLE-DATA.
+000360        05  MYDATA-CODE-ENTRY     OCCURS 4 TIMES
+000370                                   INDEXED BY MYDATA-CODE-IDX.
+000380            10  MYDATA-CODE       PIC X(01).
+000390            10  MYDATA-DESC       PIC X(19).
