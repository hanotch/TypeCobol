@@ -0,0 +1,22 @@
+000010*================================================================
+000020*  COPYBOOK:    MYDATAB
+000030*  DESCRIPTION: THE MYDATA APPEL STATUS BYTE AND ITS KNOWN
+000040*               VALUES.  PULLED OUT OF FILECONTROL'S WORKING-
+000050*               STORAGE SO ANY PROGRAM THAT NEEDS TO CLASSIFY OR
+000060*               LIST MYDATA STATUS CODES SHARES ONE DEFINITION
+000070*               OF WHAT THE VALID CODES ARE.  SEE MYDATAT FOR THE
+000080*               CODE/DESCRIPTION TABLE USED BY THE MAINTENANCE
+000090*               LISTING (MDCODES).
+000100*----------------------------------------------------------------
+000110*  MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  ---------- ----  ------------------------------------------
+000140*  2026-07-20 JDH   ORIGINAL DEFINITION - CODED INLINE IN
+000150*                   FILECONTROL'S WORKING-STORAGE.
+000160*  2026-08-09 JDH   MOVED OUT TO ITS OWN COPYBOOK SO IT CAN BE
+000170*                   SHARED WITH MDCODES.
+000180*================================================================
+000190    01  MyData                    PIC X(01).
+000200        88  MyData-val1                     VALUE '1'.
+000210        88  MyData-val2                     VALUE '2'.
+000220        88  MyData-val3                     VALUE '3'.
