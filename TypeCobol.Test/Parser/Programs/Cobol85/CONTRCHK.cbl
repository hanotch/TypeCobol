@@ -0,0 +1,252 @@
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    CONTRCHK.
+000050 AUTHOR.        J D HARTLEY.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-02.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-02 JDH   ORIGINAL PROGRAM.  BATCH MODE OF CHECKCONTRACT
+000140*                   (SEE b3f08e16CheckContract.cbl FOR THE ONLINE
+000150*                   DYNAMIC-LINKAGE FORM) - READS EACH FAPPEL
+000160*                   RECORD'S CONTRACT NUMBER AGAINST CONTRACT-
+000170*                   MASTER AND FLAGS EXPIRED, SUSPENDED OR UNKNOWN
+000180*                   CONTRACTS FOR DAILY RECONCILIATION.
+000185*  2026-08-05 JDH   EXCEPTION COUNT FIELD NOW COMES FROM THE
+000186*                   SHARED EDITCNT COPYBOOK INSTEAD OF A LOCAL
+000187*                   PIC CLAUSE.
+000188*  2026-08-10 JDH   REPLACED THE GO TO IN 2200-CHECK-CONTRACT
+000189*                   WITH A STRUCTURED IF, TO MATCH THE REST OF
+000191*                   THE PROGRAM.
+000192*  2026-08-12 JDH   2200-CHECK-CONTRACT NOW ALSO FLAGS A
+000193*                   CANCELLED CONTRACT (CM-STATUS-CANCELLED) -
+000194*                   IT WAS SITTING UNUSED ON THE COPYBOOK AND A
+000195*                   CANCELLED CONTRACT WAS PASSING RECONCILIATION
+000196*                   AS IF IT WERE STILL ACTIVE.  ALSO CHANGED THE
+000197*                   SWITCH RESET AT THE TOP OF 2200-CHECK-CONTRACT
+000198*                   FROM SET TO MOVE, TO MATCH THE REST OF THE
+000199*                   PROGRAM'S SWITCH HANDLING.
+000190*================================================================
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  FAPPEL          ASSIGN TO UT-S-FAPPEL
+000280             FILE STATUS IS WS-FAPPEL-STATUS.
+000290
+000300     SELECT  CONTRACT-MASTER ASSIGN TO UT-S-CONTRMST
+000310             ORGANIZATION IS INDEXED
+000320             ACCESS MODE IS RANDOM
+000330             RECORD KEY IS CM-CONTRACT-NO
+000340             FILE STATUS IS WS-CONTRMST-STATUS.
+000350
+000360     SELECT  FCONREPT        ASSIGN TO UT-S-FCONREPT
+000370             FILE STATUS IS WS-FCONREPT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  FAPPEL
+000420     BLOCK 0 RECORDS
+000430     LABEL RECORD STANDARD
+000440     RECORDING MODE F.
+000450     COPY CAPPEL.
+000460
+000470 FD  CONTRACT-MASTER
+000480     LABEL RECORD STANDARD.
+000490     COPY CONTRMST.
+000500
+000510 FD  FCONREPT
+000520     BLOCK 0 RECORDS
+000530     LABEL RECORD STANDARD
+000540     RECORDING MODE F.
+000550 01  RPT-LINE                  PIC X(80).
+000560
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------------
+000590*    FILE STATUS AND END-OF-FILE SWITCHES
+000600*----------------------------------------------------------------
+000610 01  WS-FAPPEL-STATUS          PIC X(02).
+000620     88  WS-FAPPEL-OK                    VALUE '00'.
+000630
+000640 01  WS-CONTRMST-STATUS        PIC X(02).
+000650     88  WS-CONTRMST-OK                  VALUE '00'.
+000660     88  WS-CONTRMST-NOTFOUND            VALUE '23'.
+000670
+000680 01  WS-FCONREPT-STATUS        PIC X(02).
+000690     88  WS-FCONREPT-OK                  VALUE '00'.
+000700
+000710 01  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+000720     88  WS-EOF                         VALUE 'Y'.
+000730
+000740*----------------------------------------------------------------
+000750*    RECONCILIATION WORK FIELDS
+000760*----------------------------------------------------------------
+000770 01  WS-CURRENT-DATE           PIC 9(08).
+000780 01  WS-FLAG-REASON            PIC X(08).
+000790     88  WS-FLAG-EXPIRED                 VALUE 'EXPIRED'.
+000800     88  WS-FLAG-SUSPENDED               VALUE 'SUSPEND'.
+000805     88  WS-FLAG-CANCELLED               VALUE 'CANCEL'.
+000810     88  WS-FLAG-UNKNOWN                 VALUE 'UNKNOWN'.
+000820 01  WS-FLAGGED-SWITCH         PIC X(01) VALUE 'N'.
+000830     88  WS-FLAGGED                      VALUE 'Y'.
+000840 01  WS-FLAGGED-COUNT          PIC 9(07) VALUE ZERO.
+000850
+000860 01  RPT-HEADING-1.
+000870     05  FILLER                PIC X(80) VALUE
+000880         'CONTRCHK - APPEL CONTRACT RECONCILIATION EXCEPTIONS'.
+000890
+000900 01  RPT-DETAIL-LINE.
+000910     05  RPT-DET-APPEL-NUM     PIC X(10).
+000920     05  FILLER                PIC X(02) VALUE SPACES.
+000930     05  RPT-DET-CONTRACT-NO   PIC X(10).
+000940     05  FILLER                PIC X(02) VALUE SPACES.
+000950     05  RPT-DET-REASON        PIC X(08).
+000960     05  FILLER                PIC X(48) VALUE SPACES.
+000970
+000980 01  RPT-TOTAL-LINE.
+000990     05  FILLER                PIC X(20) VALUE
+001000         'EXCEPTIONS FLAGGED: '.
+001005     COPY EDITCNT REPLACING EDITPIC-COUNT-FIELD BY RPT-TOT-COUNT.
+001020     05  FILLER                PIC X(51) VALUE SPACES.
+001030
+001040 PROCEDURE DIVISION.
+001050*================================================================
+001060 0000-MAINLINE.
+001070*================================================================
+001080     PERFORM 1000-INITIALIZE
+001090         THRU 1000-EXIT.
+001100
+001110     PERFORM 2000-PROCESS-APPEL
+001120         THRU 2000-EXIT
+001130         UNTIL WS-EOF.
+001140
+001150     PERFORM 9000-TERMINATE
+001160         THRU 9000-EXIT.
+001170
+001180     GOBACK.
+001190
+001200*================================================================
+001210 1000-INITIALIZE.
+001220*================================================================
+001230     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001240
+001250     OPEN INPUT  FAPPEL.
+001260     IF NOT WS-FAPPEL-OK
+001270         DISPLAY 'CONTRCHK - CANNOT OPEN FAPPEL, STATUS = '
+001280             WS-FAPPEL-STATUS
+001290         MOVE 16 TO RETURN-CODE
+001300         STOP RUN
+001310     END-IF.
+001320
+001330     OPEN INPUT  CONTRACT-MASTER.
+001340     IF NOT WS-CONTRMST-OK
+001350         DISPLAY 'CONTRCHK - CANNOT OPEN CONTRMST, STATUS = '
+001360             WS-CONTRMST-STATUS
+001370         MOVE 16 TO RETURN-CODE
+001380         STOP RUN
+001390     END-IF.
+001400
+001410     OPEN OUTPUT FCONREPT.
+001420     IF NOT WS-FCONREPT-OK
+001430         DISPLAY 'CONTRCHK - CANNOT OPEN FCONREPT, STATUS = '
+001440             WS-FCONREPT-STATUS
+001450         MOVE 16 TO RETURN-CODE
+001460         STOP RUN
+001470     END-IF.
+001480
+001490     MOVE RPT-HEADING-1 TO RPT-LINE.
+001500     WRITE RPT-LINE.
+001510
+001520     PERFORM 2100-READ-APPEL
+001530         THRU 2100-EXIT.
+001540 1000-EXIT.
+001550     EXIT.
+001560
+001570*================================================================
+001580 2000-PROCESS-APPEL.
+001590*================================================================
+001600     PERFORM 2200-CHECK-CONTRACT
+001610         THRU 2200-EXIT.
+001620
+001630     PERFORM 2100-READ-APPEL
+001640         THRU 2100-EXIT.
+001650 2000-EXIT.
+001660     EXIT.
+001670
+001680*================================================================
+001690 2100-READ-APPEL.
+001700*================================================================
+001710     READ FAPPEL
+001720         AT END
+001730             SET WS-EOF TO TRUE
+001740     END-READ.
+001750 2100-EXIT.
+001760     EXIT.
+001770
+001780*================================================================
+001790 2200-CHECK-CONTRACT.
+001800*================================================================
+001810     MOVE 'N' TO WS-FLAGGED-SWITCH.
+001820
+001830     IF FIC-APPEL-CONTRACT-NO NOT = SPACES
+001870         MOVE FIC-APPEL-CONTRACT-NO TO CM-CONTRACT-NO
+001880         READ CONTRACT-MASTER
+001890             INVALID KEY
+001900                 SET WS-FLAGGED TO TRUE
+001910                 SET WS-FLAG-UNKNOWN TO TRUE
+001920             NOT INVALID KEY
+001930                 IF CM-EXPIRY-DATE < WS-CURRENT-DATE
+001940                     SET WS-FLAGGED TO TRUE
+001950                     SET WS-FLAG-EXPIRED TO TRUE
+001960                 ELSE
+001970                     IF CM-STATUS-SUSPENDED
+001980                         SET WS-FLAGGED TO TRUE
+001990                         SET WS-FLAG-SUSPENDED TO TRUE
+001995                     ELSE
+001996                         IF CM-STATUS-CANCELLED
+001997                             SET WS-FLAGGED TO TRUE
+001998                             SET WS-FLAG-CANCELLED TO TRUE
+001999                         END-IF
+002000                     END-IF
+002010                 END-IF
+002020         END-READ
+002030
+002040         IF WS-FLAGGED
+002050             PERFORM 2300-WRITE-EXCEPTION
+002060                 THRU 2300-EXIT
+002070         END-IF
+002075     END-IF.
+002080 2200-EXIT.
+002090     EXIT.
+002100
+002110*================================================================
+002120 2300-WRITE-EXCEPTION.
+002130*================================================================
+002140     ADD 1 TO WS-FLAGGED-COUNT.
+002150     MOVE FIC-APPEL-NUM         TO RPT-DET-APPEL-NUM.
+002160     MOVE FIC-APPEL-CONTRACT-NO TO RPT-DET-CONTRACT-NO.
+002170     MOVE WS-FLAG-REASON        TO RPT-DET-REASON.
+002180     MOVE RPT-DETAIL-LINE       TO RPT-LINE.
+002190     WRITE RPT-LINE.
+002200 2300-EXIT.
+002210     EXIT.
+002220
+002230*================================================================
+002240 9000-TERMINATE.
+002250*================================================================
+002260     MOVE WS-FLAGGED-COUNT TO RPT-TOT-COUNT.
+002270     MOVE RPT-TOTAL-LINE   TO RPT-LINE.
+002280     WRITE RPT-LINE.
+002290
+002300     CLOSE FAPPEL.
+002310     CLOSE CONTRACT-MASTER.
+002320     CLOSE FCONREPT.
+002330 9000-EXIT.
+002340     EXIT.
