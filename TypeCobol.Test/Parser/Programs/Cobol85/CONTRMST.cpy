@@ -0,0 +1,22 @@
+000010*================================================================
+000020*  COPYBOOK:    CONTRMST
+000030*  DESCRIPTION: RECORD LAYOUT FOR THE CONTRACT-MASTER INDEXED
+000040*               FILE - ONE ENTRY PER CONTRACT, KEYED BY CONTRACT
+000050*               NUMBER, USED BY CONTRCHK TO RECONCILE EACH
+000060*               APPEL-LINKED CONTRACT NUMBER AGAINST ITS CURRENT
+000070*               EFFECTIVE DATE, EXPIRY DATE AND STATUS.
+000080*  LENGTH:      27 BYTES.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-02 JDH   ORIGINAL COPYBOOK.
+000140*================================================================
+000150    01  CONTRACT-MASTER-RECORD.
+000160        05  CM-CONTRACT-NO           PIC X(10).
+000170        05  CM-EFFECTIVE-DATE        PIC 9(08).
+000180        05  CM-EXPIRY-DATE           PIC 9(08).
+000190        05  CM-STATUS                PIC X(01).
+000200            88  CM-STATUS-ACTIVE             VALUE 'A'.
+000210            88  CM-STATUS-SUSPENDED          VALUE 'S'.
+000220            88  CM-STATUS-CANCELLED          VALUE 'C'.
