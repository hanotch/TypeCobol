@@ -0,0 +1,27 @@
+000010*================================================================
+000020*  COPYBOOK:    CAPPEL
+000030*  DESCRIPTION: RECORD LAYOUT FOR THE FAPPEL APPEL (CALL) FILE.
+000040*               REPLACES THE UNSTRUCTURED FIC-APPEL PIC X(128)
+000050*               BLOB SO THAT CALL NUMBER, CALL DATE AND THE
+000060*               MYDATA STATUS BYTE ARE ADDRESSED BY NAME.
+000070*  LENGTH:      128 BYTES.
+000080*----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-07-20 JDH   ORIGINAL COPYBOOK - BROKE FIC-APPEL OUT OF
+000130*                   ITS 128-BYTE BLOB INTO NAMED FIELDS, WITH
+000135*                   CALL NUMBER, CALL DATE, THE MYDATA STATUS
+000136*                   BYTE AND THE CONTRACT NUMBER ALL ADDRESSED
+000137*                   BY NAME FROM THE START.
+000140*  2026-07-22 JDH   RENAMED THE TRAILING FILLER TO FIC-APPEL-
+000150*                   FILLER SO FILECONTROL'S 2300-WRITE-REJECT
+000155*                   CAN REFERENCE IT BY NAME WHEN IT COPIES AN
+000156*                   UNRECOGNIZED RECORD OUT TO FAPPEL-REJ.
+000160*================================================================
+000170    01  FIC-APPEL.
+000180        05  FIC-APPEL-NUM            PIC X(10).
+000190        05  FIC-APPEL-DATE           PIC 9(08).
+000200        05  FIC-APPEL-MYDATA         PIC X(01).
+000210        05  FIC-APPEL-CONTRACT-NO    PIC X(10).
+000220        05  FIC-APPEL-FILLER         PIC X(99).
