@@ -0,0 +1,20 @@
+000010*================================================================
+000020*  COPYBOOK:    CAPPELRJ
+000030*  DESCRIPTION: RECORD LAYOUT FOR THE FAPPEL-REJ EXCEPTION FILE.
+000040*               CARRIES THE FIC-APPEL FIELDS UNCHANGED (SAME
+000050*               SHAPE AS FAPPEL) PLUS A SHORT REASON CODE SO
+000060*               OPERATIONS CAN SEE WHY A RECORD WAS REJECTED.
+000070*  LENGTH:      132 BYTES.
+000080*----------------------------------------------------------------
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------- ----  ------------------------------------------
+000120*  2026-07-22 JDH   ORIGINAL COPYBOOK.
+000130*================================================================
+000140    01  FIC-APPEL-REJ.
+000150        05  FIC-APPEL-REJ-NUM            PIC X(10).
+000160        05  FIC-APPEL-REJ-DATE           PIC 9(08).
+000170        05  FIC-APPEL-REJ-MYDATA         PIC X(01).
+000180        05  FIC-APPEL-REJ-CONTRACT-NO    PIC X(10).
+000190        05  FIC-APPEL-REJ-FILLER         PIC X(99).
+000200        05  FIC-APPEL-REJ-REASON         PIC X(04).
