@@ -0,0 +1,121 @@
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    MDCODES.
+000050 AUTHOR.        J D HARTLEY.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-09 JDH   ORIGINAL PROGRAM.  MAINTENANCE LISTING OF THE
+000140*                   MYDATA STATUS CODES IN MYDATAT SO OPERATIONS
+000150*                   AND SUPPORT DO NOT HAVE TO GO LOOKING THROUGH
+000160*                   FILECONTROL'S SOURCE TO FIND OUT WHAT EACH
+000170*                   MYDATA VALUE MEANS.
+000175*  2026-08-11 JDH   2000-LIST-ONE-CODE NOW LOOPS UNTIL MYDATA-
+000176*                   CODE-COUNT FROM MYDATAT INSTEAD OF A
+000177*                   HARDCODED 4, SO THE TABLE SIZE ONLY HAS TO
+000178*                   BE MAINTAINED IN ONE PLACE.
+000180*================================================================
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT  FMDLIST     ASSIGN TO UT-S-FMDLIST
+000260             FILE STATUS IS WS-FMDLIST-STATUS.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  FMDLIST
+000310     BLOCK 0 RECORDS
+000320     LABEL RECORD STANDARD
+000330     RECORDING MODE F.
+000340 01  RPT-LINE                  PIC X(80).
+000350
+000360 WORKING-STORAGE SECTION.
+000370*----------------------------------------------------------------
+000380*    FILE STATUS
+000390*----------------------------------------------------------------
+000400 01  WS-FMDLIST-STATUS         PIC X(02).
+000410     88  WS-FMDLIST-OK                   VALUE '00'.
+000420
+000430 COPY MYDATAT.
+000440
+000450*----------------------------------------------------------------
+000460*    SUBSCRIPT
+000470*----------------------------------------------------------------
+000480 01  WS-TABLE-IDX              PIC 9(02) COMP.
+000490
+000500*----------------------------------------------------------------
+000510*    REPORT LINE LAYOUTS
+000520*----------------------------------------------------------------
+000530 01  RPT-HEADING-1.
+000540     05  FILLER                PIC X(80) VALUE
+000550         'MDCODES - MYDATA APPEL STATUS CODE LISTING'.
+000560
+000570 01  RPT-HEADING-2.
+000580     05  FILLER                PIC X(80) VALUE
+000590         'CODE   DESCRIPTION'.
+000600
+000610 01  RPT-DETAIL-LINE.
+000620     05  RPT-DET-CODE          PIC X(01).
+000630     05  FILLER                PIC X(06) VALUE SPACES.
+000640     05  RPT-DET-DESC          PIC X(19).
+000650     05  FILLER                PIC X(54) VALUE SPACES.
+000660
+000670 PROCEDURE DIVISION.
+000680*================================================================
+000690 0000-MAINLINE.
+000700*================================================================
+000710     PERFORM 1000-INITIALIZE
+000720         THRU 1000-EXIT.
+000730
+000740     PERFORM 2000-LIST-ONE-CODE
+000750         THRU 2000-EXIT
+000760         VARYING WS-TABLE-IDX FROM 1 BY 1
+000770         UNTIL WS-TABLE-IDX > MYDATA-CODE-COUNT.
+000780
+000790     PERFORM 9000-TERMINATE
+000800         THRU 9000-EXIT.
+000810
+000820     GOBACK.
+000830
+000840*================================================================
+000850 1000-INITIALIZE.
+000860*================================================================
+000870     OPEN OUTPUT FMDLIST.
+000880     IF NOT WS-FMDLIST-OK
+000890         DISPLAY 'MDCODES - CANNOT OPEN FMDLIST, STATUS = '
+000900             WS-FMDLIST-STATUS
+000910         MOVE 16 TO RETURN-CODE
+000920         STOP RUN
+000930     END-IF.
+000940
+000950     MOVE RPT-HEADING-1 TO RPT-LINE.
+000960     WRITE RPT-LINE.
+000970     MOVE RPT-HEADING-2 TO RPT-LINE.
+000980     WRITE RPT-LINE.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*================================================================
+001030 2000-LIST-ONE-CODE.
+001040*================================================================
+001050     MOVE MYDATA-CODE(WS-TABLE-IDX) TO RPT-DET-CODE.
+001060     MOVE MYDATA-DESC(WS-TABLE-IDX) TO RPT-DET-DESC.
+001070     MOVE RPT-DETAIL-LINE           TO RPT-LINE.
+001080     WRITE RPT-LINE.
+001090 2000-EXIT.
+001100     EXIT.
+001110
+001120*================================================================
+001130 9000-TERMINATE.
+001140*================================================================
+001150     CLOSE FMDLIST.
+001160 9000-EXIT.
+001170     EXIT.
