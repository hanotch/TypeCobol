@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. b3f08e16CheckContract.
+      *Call-site stub for PGM2::CheckContract (target 'b3f08e16'),
+      *same dynamic-linkage pattern as a7e2c9d4StartCheckpoint and
+      *the existing f73481e6CheckContract: resolve a PROCEDURE-
+      *POINTER once via TC-Library-PntTab/ZCALLPGM, then reuse it.
+      *
+      *Adds the same two safeguards as a7e2c9d4StartCheckpoint:
+      *every dispatch through TC-PGM2-b3f08e16 is logged to the call
+      *registry (CALLREG1), not just the calls that also resolve or
+      *re-resolve the pointer, so the full call sequence can be
+      *reconstructed after the fact; and a clear abend fires instead
+      *of a null-pointer CALL when ZCALLPGM never registered
+      *'b3f08e16'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TC-PGM2          PIC X(08) VALUE 'PGM2'.
+
+       01 TC-Call          PIC X     VALUE 'T'.
+           88 TC-FirstCall  VALUE 'T'.
+           88 TC-NthCall    VALUE 'F'
+                            X'00' thru 'S'
+                            'U' thru X'FF'.
+
+       01 TC-Entry-Found   PIC X     VALUE 'N'.
+           88 TC-Entry-Was-Found     VALUE 'Y'.
+
+       01 WS-CALLER-ID     PIC X(30) VALUE
+          'b3f08e16CheckContract'.
+       01 WS-TARGET-IDT    PIC X(08) VALUE 'b3f08e16'.
+       01 WS-AUDIT-RESULT  PIC X(01).
+
+       LINKAGE SECTION.
+           COPY TCLIBTAB.
+
+      *PGM2::CheckContract
+       01 TC-PGM2-b3f08e16-Item.
+          05 TC-PGM2-b3f08e16-Idt PIC X(08).
+          05 TC-PGM2-b3f08e16 PROCEDURE-POINTER.
+       01 appel-contract-no pic X(10).
+       PROCEDURE DIVISION
+             USING BY REFERENCE appel-contract-no
+           .
+           PERFORM TC-INITIALIZATIONS
+      *    call PGM2::CheckContract input appel-contract-no
+           IF ADDRESS OF TC-PGM2-b3f08e16-Item = NULL
+               PERFORM TC-LOAD-POINTERS-PGM2
+           ELSE
+               IF TC-PGM2-b3f08e16-Idt not = 'b3f08e16'
+                   PERFORM TC-LOAD-POINTERS-PGM2
+               END-IF
+           END-IF
+           MOVE 'S' TO WS-AUDIT-RESULT
+           CALL 'CALLREG1' USING WS-CALLER-ID
+                                  WS-TARGET-IDT
+                                  WS-AUDIT-RESULT
+           CALL TC-PGM2-b3f08e16 USING
+                                 appel-contract-no
+           end-call
+           GOBACK
+           .
+      *=================================================================
+       TC-INITIALIZATIONS.
+      *=================================================================
+            IF TC-FirstCall
+                 SET TC-NthCall TO TRUE
+                 SET ADDRESS OF TC-PGM2-b3f08e16-Item  TO NULL
+            END-IF
+            .
+      *=================================================================
+       TC-LOAD-POINTERS-PGM2.
+      *=================================================================
+            CALL 'ZCALLPGM' USING TC-PGM2
+            ADDRESS OF TC-Library-PntTab
+            MOVE 'N' TO TC-Entry-Found
+            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
+            UNTIL TC-Library-Idx > TC-Library-PntNbr
+                EVALUATE TC-Library-Item-Idt (TC-Library-Idx)
+                WHEN 'b3f08e16'
+                     SET ADDRESS OF
+                     TC-PGM2-b3f08e16-Item
+                     TO ADDRESS OF
+                     TC-Library-Item(TC-Library-Idx)
+                     SET TC-Entry-Was-Found TO TRUE
+                END-EVALUATE
+            END-PERFORM
+
+            IF NOT TC-Entry-Was-Found
+                 PERFORM TC-ABEND-MISSING-ENTRY
+            END-IF
+            .
+      *=================================================================
+       TC-ABEND-MISSING-ENTRY.
+      *=================================================================
+            MOVE 'F' TO WS-AUDIT-RESULT
+            CALL 'CALLREG1' USING WS-CALLER-ID
+                                   WS-TARGET-IDT
+                                   WS-AUDIT-RESULT
+            DISPLAY 'B3F08E16CHECKCONTRACT - TC-LOAD-POINTERS-PGM2 '
+            DISPLAY '  FAILED TO RESOLVE ENTRY POINT b3f08e16 VIA '
+            DISPLAY '  ZCALLPGM - PGM2 LIBRARY NOT LOADED, BUILT '
+            DISPLAY '  WITHOUT THIS ENTRY, OR WRONG LOADLIB.'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+            .
+       END PROGRAM b3f08e16CheckContract.
