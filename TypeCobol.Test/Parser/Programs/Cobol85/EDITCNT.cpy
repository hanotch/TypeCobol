@@ -0,0 +1,17 @@
+000010*================================================================
+000020*  COPYBOOK:    EDITCNT
+000030*  DESCRIPTION: SHARED EDITED PICTURE FOR A REPORT COUNT FIELD.
+000040*               WRITTEN WITH DECIMAL-POINT IS COMMA IN EFFECT, SO
+000050*               ANY PROGRAM THAT COPIES THIS GETS THE SAME DIGIT
+000060*               GROUPING REGARDLESS OF WHICH REPORT IT IS ON.
+000070*               COPY WITH REPLACING TO RENAME EDITPIC-COUNT-FIELD
+000080*               TO THE FIELD NAME NEEDED IN THE ENCLOSING GROUP.
+000090*----------------------------------------------------------------
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------- ----  ------------------------------------------
+000130*  2026-08-05 JDH   ORIGINAL COPYBOOK - PULLED OUT OF FILECONTROL
+000140*                   AND CONTRCHK SO EVERY REPORT USES THE SAME
+000150*                   COUNT PICTURE.
+000160*================================================================
+000170    05  EDITPIC-COUNT-FIELD       PIC ZZZ.ZZ9.
