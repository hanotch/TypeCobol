@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. a7e2c9d4StartCheckpoint.
+      *Call-site stub for PGM1::StartCheckpoint (target 'a7e2c9d4'),
+      *in the same dynamic-linkage style as f1c0385cStartCheckpoint
+      *and f73481e6CheckContract: a pointer to the declared
+      *procedure's entry point is resolved once via TC-Library-PntTab
+      *and ZCALLPGM, then reused on every later call from this
+      *program.
+      *
+      *Two things are added here that the original dispatch pattern
+      *did not have:
+      *  - every dispatch through TC-PGM1-a7e2c9d4 (not just the ones
+      *    that also resolve or re-resolve the pointer) is logged to
+      *    the call registry (CALLREG1) with the caller id, the
+      *    target identifier and a timestamp, so the full call
+      *    sequence can be reconstructed after the fact.
+      *  - a load miss (ZCALLPGM never registered 'a7e2c9d4') is
+      *    detected and reported with a clear abend message instead
+      *    of falling through to CALL a null PROCEDURE-POINTER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TC-PGM1          PIC X(08) VALUE 'PGM1'.
+
+       01 TC-Call          PIC X     VALUE 'T'.
+           88 TC-FirstCall  VALUE 'T'.
+           88 TC-NthCall    VALUE 'F'
+                            X'00' thru 'S'
+                            'U' thru X'FF'.
+
+       01 TC-Entry-Found   PIC X     VALUE 'N'.
+           88 TC-Entry-Was-Found     VALUE 'Y'.
+
+       01 WS-CALLER-ID     PIC X(30) VALUE
+          'a7e2c9d4StartCheckpoint'.
+       01 WS-TARGET-IDT    PIC X(08) VALUE 'a7e2c9d4'.
+       01 WS-AUDIT-RESULT  PIC X(01).
+
+       LINKAGE SECTION.
+           COPY TCLIBTAB.
+
+      *PGM1::StartCheckpoint
+       01 TC-PGM1-a7e2c9d4-Item.
+          05 TC-PGM1-a7e2c9d4-Idt PIC X(08).
+          05 TC-PGM1-a7e2c9d4 PROCEDURE-POINTER.
+       01 param1 pic X.
+       PROCEDURE DIVISION
+             USING BY REFERENCE param1
+           .
+           PERFORM TC-INITIALIZATIONS
+      *    call PGM1::StartCheckpoint input param1
+           IF ADDRESS OF TC-PGM1-a7e2c9d4-Item = NULL
+               PERFORM TC-LOAD-POINTERS-PGM1
+           ELSE
+               IF TC-PGM1-a7e2c9d4-Idt not = 'a7e2c9d4'
+                   PERFORM TC-LOAD-POINTERS-PGM1
+               END-IF
+           END-IF
+           MOVE 'S' TO WS-AUDIT-RESULT
+           CALL 'CALLREG1' USING WS-CALLER-ID
+                                  WS-TARGET-IDT
+                                  WS-AUDIT-RESULT
+           CALL TC-PGM1-a7e2c9d4 USING
+                                 param1
+           end-call
+           GOBACK
+           .
+      *=================================================================
+       TC-INITIALIZATIONS.
+      *=================================================================
+            IF TC-FirstCall
+                 SET TC-NthCall TO TRUE
+                 SET ADDRESS OF TC-PGM1-a7e2c9d4-Item  TO NULL
+            END-IF
+            .
+      *=================================================================
+       TC-LOAD-POINTERS-PGM1.
+      *=================================================================
+            CALL 'ZCALLPGM' USING TC-PGM1
+            ADDRESS OF TC-Library-PntTab
+            MOVE 'N' TO TC-Entry-Found
+            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
+            UNTIL TC-Library-Idx > TC-Library-PntNbr
+                EVALUATE TC-Library-Item-Idt (TC-Library-Idx)
+                WHEN 'a7e2c9d4'
+                     SET ADDRESS OF
+                     TC-PGM1-a7e2c9d4-Item
+                     TO ADDRESS OF
+                     TC-Library-Item(TC-Library-Idx)
+                     SET TC-Entry-Was-Found TO TRUE
+                END-EVALUATE
+            END-PERFORM
+
+            IF NOT TC-Entry-Was-Found
+                 PERFORM TC-ABEND-MISSING-ENTRY
+            END-IF
+            .
+      *=================================================================
+       TC-ABEND-MISSING-ENTRY.
+      *=================================================================
+            MOVE 'F' TO WS-AUDIT-RESULT
+            CALL 'CALLREG1' USING WS-CALLER-ID
+                                   WS-TARGET-IDT
+                                   WS-AUDIT-RESULT
+            DISPLAY 'A7E2C9D4STARTCHECKPOINT - TC-LOAD-POINTERS-PGM1 '
+            DISPLAY '  FAILED TO RESOLVE ENTRY POINT a7e2c9d4 VIA '
+            DISPLAY '  ZCALLPGM - PGM1 LIBRARY NOT LOADED, BUILT '
+            DISPLAY '  WITHOUT THIS ENTRY, OR WRONG LOADLIB.'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+            .
+       END PROGRAM a7e2c9d4StartCheckpoint.
