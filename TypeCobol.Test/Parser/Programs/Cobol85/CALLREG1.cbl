@@ -0,0 +1,100 @@
+000010*================================================================
+000020 IDENTIFICATION DIVISION.
+000030*================================================================
+000040 PROGRAM-ID.    CALLREG1.
+000050 AUTHOR.        J D HARTLEY.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-07-30.
+000080 DATE-COMPILED.
+000090*----------------------------------------------------------------
+000100*  CALL REGISTRY - APPENDS ONE AUDIT RECORD PER DYNAMIC DISPATCH
+000110*  THROUGH A TC-LIBRARY-ITEM-PNT ENTRY.  CALLED BY THE PER-
+000120*  CALLER DISPATCH STUBS (E.G. a7e2c9d4StartCheckpoint,
+000130*  b3f08e16CheckContract) ON EVERY DISPATCH, NOT JUST THE ONES
+000140*  THAT ALSO RESOLVE OR RE-RESOLVE THE TARGET ENTRY POINT, SO
+000150*  THE FULL CALL SEQUENCE CAN BE RECONSTRUCTED AFTER THE FACT
+000160*  INSTEAD OF ONLY HAVING THE POINTER TABLE SNAPSHOT AT CRASH
+000170*  TIME.
+000180*----------------------------------------------------------------
+000190*  MODIFICATION HISTORY
+000200*  DATE       INIT  DESCRIPTION
+000210*  ---------- ----  ------------------------------------------
+000220*  2026-07-30 JDH   ORIGINAL PROGRAM.
+000230*================================================================
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT  AUDIT-TRAIL      ASSIGN TO UT-S-CALLAUDT
+000310             ORGANIZATION IS LINE SEQUENTIAL
+000320             FILE STATUS IS WS-AUDIT-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  AUDIT-TRAIL
+000370     RECORDING MODE F.
+000380     COPY CALLAUDT.
+000390
+000400 WORKING-STORAGE SECTION.
+000410*----------------------------------------------------------------
+000420*    FILE STATUS SWITCH
+000430*----------------------------------------------------------------
+000440 01  WS-AUDIT-STATUS           PIC X(02).
+000450     88  WS-AUDIT-OK                     VALUE '00'.
+000460     88  WS-AUDIT-NOT-FOUND              VALUE '35'.
+000470
+000480 LINKAGE SECTION.
+000490 01  LK-CALLER-ID              PIC X(30).
+000500 01  LK-TARGET-IDT             PIC X(08).
+000510 01  LK-RESULT                 PIC X(01).
+000520
+000530 PROCEDURE DIVISION USING BY REFERENCE LK-CALLER-ID
+000540                          BY REFERENCE LK-TARGET-IDT
+000550                          BY REFERENCE LK-RESULT.
+000560*================================================================
+000570 0000-MAINLINE.
+000580*================================================================
+000590     PERFORM 1000-INITIALIZE
+000600         THRU 1000-EXIT.
+000610
+000620     PERFORM 2000-WRITE-AUDIT-RECORD
+000630         THRU 2000-EXIT.
+000640
+000650     PERFORM 9000-TERMINATE
+000660         THRU 9000-EXIT.
+000670
+000680     GOBACK.
+000690
+000700*================================================================
+000710 1000-INITIALIZE.
+000720*================================================================
+000730     OPEN EXTEND AUDIT-TRAIL.
+000740     IF WS-AUDIT-NOT-FOUND
+000750         OPEN OUTPUT AUDIT-TRAIL
+000760     END-IF.
+000770 1000-EXIT.
+000780     EXIT.
+000790
+000800*================================================================
+000810 2000-WRITE-AUDIT-RECORD.
+000820*================================================================
+000830     MOVE LK-CALLER-ID    TO AUD-CALLER-ID.
+000840     MOVE LK-TARGET-IDT   TO AUD-TARGET-IDT.
+000850     MOVE LK-RESULT       TO AUD-RESULT.
+000860     ACCEPT AUD-CALL-DATE FROM DATE YYYYMMDD.
+000870     ACCEPT AUD-CALL-TIME FROM TIME.
+000880
+000890     WRITE CALL-AUDIT-RECORD.
+000900 2000-EXIT.
+000910     EXIT.
+000920
+000930*================================================================
+000940 9000-TERMINATE.
+000950*================================================================
+000960     CLOSE AUDIT-TRAIL.
+000970 9000-EXIT.
+000980     EXIT.
+000990
+001000 END PROGRAM CALLREG1.
