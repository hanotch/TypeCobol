@@ -0,0 +1,17 @@
+000010*================================================================
+000020*  COPYBOOK:    EDITPCT
+000030*  DESCRIPTION: SHARED EDITED PICTURE FOR A REPORT PERCENTAGE
+000040*               FIELD.  WRITTEN WITH DECIMAL-POINT IS COMMA IN
+000050*               EFFECT, SO THE COMMA PRINTS AS THE DECIMAL POINT
+000060*               ON EVERY REPORT THAT COPIES THIS IN, INSTEAD OF
+000070*               EACH PROGRAM CODING ITS OWN PIC ZZ9,99.
+000080*               COPY WITH REPLACING TO RENAME EDITPIC-PCT-FIELD
+000090*               TO THE FIELD NAME NEEDED IN THE ENCLOSING GROUP.
+000110*----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  ---------- ----  ------------------------------------------
+000150*  2026-08-05 JDH   ORIGINAL COPYBOOK - PULLED OUT OF FILECONTROL
+000160*                   SO EVERY REPORT USES THE SAME PERCENT PICTURE.
+000170*================================================================
+000180    05  EDITPIC-PCT-FIELD         PIC ZZ9,99.
